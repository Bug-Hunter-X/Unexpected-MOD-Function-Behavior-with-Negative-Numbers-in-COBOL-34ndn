@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODINQ.
+       AUTHOR. BATCH-SYSTEMS.
+      ******************************************************************
+      *  MODINQ - ONLINE CICS/BMS INQUIRY SCREEN FOR AD HOC REMAINDER
+      *  LOOKUPS.  AN OPERATOR KEYS IN A VALUE, THIS PROGRAM CALLS THE
+      *  SAME TRUEMOD SUBROUTINE MODCALC USES SO THE ANSWER ALWAYS
+      *  MATCHES WHAT A BATCH RUN WOULD HAVE PRODUCED, AND DISPLAYS THE
+      *  REMAINDER, QUOTIENT, AND SIGN-CORRECTION FLAG ON THE SCREEN -
+      *  SO "WHAT BUCKET DOES THIS ACCOUNT FALL INTO" CAN BE ANSWERED
+      *  WITHOUT SUBMITTING A BATCH JOB OR PAGING A PROGRAMMER.
+      *
+      *  THIS IS DELIBERATELY A SIMPLE CONVERSATIONAL TRANSACTION, NOT
+      *  PSEUDO-CONVERSATIONAL: IT HOLDS ONE TERMINAL FOR ONE OPERATOR
+      *  AT A TIME, WHICH IS ACCEPTABLE FOR A LOW-VOLUME AD HOC LOOKUP
+      *  SCREEN (UNLIKE MODCALC'S BATCH VOLUME, THIS IS NOT A
+      *  HIGH-VOLUME TRANSACTION COMPETING FOR STORAGE).  THE OPERATOR
+      *  PRESSES PF3 OR CLEAR TO END THE INQUIRY AND RETURN TO CICS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY MODINQM.
+       COPY MODPARM.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+      ******************************************************************
+      *  WS-DIVISOR DEFAULTS TO THE SAME COMPILED-IN BUCKET SIZE AS
+      *  MODCALC (SEE BUG.COB WS-DATA-AREA), BUT 0120-READ-PARAMETERS
+      *  OVERRIDES IT FROM THE SAME MODPARM FILE MODCALC READS (HERE
+      *  ACCESSED THE CICS WAY, VIA EXEC CICS READ FILE AGAINST THE
+      *  FCT-DEFINED MODPARM RESOURCE, NOT NATIVE COBOL OPEN/READ/
+      *  CLOSE - THIS PROGRAM RUNS UNDER CICS AND HAS NO BATCH FILE
+      *  I/O OF ITS OWN), SO AN OPERATIONS CHANGE TO MP-DIVISOR TAKES
+      *  EFFECT ON THIS SCREEN THE NEXT TIME A TRANSACTION STARTS - NO
+      *  RECOMPILE, AND NO DRIFT FROM A HARDCODED LITERAL THAT NEVER
+      *  NOTICES A MODPARM CHANGE.
+      ******************************************************************
+       01  WS-DIVISOR              PIC S9(5) COMP-3 VALUE 1000.
+       01  WS-DIVIDEND             PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-REMAINDER            PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-QUOTIENT             PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-SIGN-CORRECTED-SW    PIC X     VALUE 'N'.
+           88  WS-SIGN-CORRECTED             VALUE 'Y'.
+           88  WS-SIGN-NOT-CORRECTED         VALUE 'N'.
+
+       01  WS-EDIT-FIELDS.
+           05  WS-ED-DIVISOR       PIC -(10)9.
+           05  WS-ED-REMAINDER     PIC -(10)9.
+           05  WS-ED-QUOTIENT      PIC -(10)9.
+
+       01  WS-DONE-SW               PIC X    VALUE 'N'.
+           88  WS-DONE                       VALUE 'Y'.
+       01  WS-RESP                  PIC S9(8) COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0120-READ-PARAMETERS
+           PERFORM 0200-SEND-INITIAL-MAP
+           PERFORM 0300-INQUIRY-LOOP UNTIL WS-DONE
+           EXEC CICS RETURN
+           END-EXEC
+           GOBACK.
+
+      ******************************************************************
+      *  0120-READ-PARAMETERS PICKS UP THE CURRENT DIVISOR FROM THE
+      *  SAME MODPARM DATA SET MODCALC'S 0120-READ-PARAMETERS READS
+      *  (SEE BUG.COB), SO THIS SCREEN'S ANSWER MATCHES WHATEVER
+      *  BUCKET SIZE THE MOST RECENT BATCH RUN USED.  MODCALC IS A
+      *  BATCH PROGRAM AND OPENS MODPARM WITH NATIVE COBOL I/O; THIS
+      *  IS A CICS TRANSACTION, SO IT READS THE SAME DATA SET THE
+      *  CICS WAY, THROUGH THE FCT-DEFINED MODPARM FILE RESOURCE,
+      *  NOT SELECT/FD/OPEN/READ/CLOSE.  IF MODPARM IS EMPTY OR
+      *  MISSING (DFHRESP(NOTFND) OR DFHRESP(FILENOTFOUND)), OR
+      *  MP-DIVISOR ISN'T POSITIVE, THE COMPILED-IN DEFAULT ABOVE IS
+      *  LEFT UNCHANGED.
+      ******************************************************************
+       0120-READ-PARAMETERS.
+           EXEC CICS READ FILE('MODPARM')
+               INTO(MOD-PARM-RECORD)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL) AND MP-DIVISOR > 0
+               MOVE MP-DIVISOR TO WS-DIVISOR
+           END-IF.
+
+      ******************************************************************
+      *  0200-SEND-INITIAL-MAP ERASES THE SCREEN AND SHOWS THE CURRENT
+      *  DIVISOR SO THE OPERATOR KNOWS WHAT BUCKET SIZE A LOOKUP WILL
+      *  BE COMPUTED AGAINST BEFORE THEY KEY IN A VALUE.
+      ******************************************************************
+       0200-SEND-INITIAL-MAP.
+           MOVE SPACES TO MODINQO
+           MOVE WS-DIVISOR TO WS-ED-DIVISOR
+           MOVE WS-ED-DIVISOR TO INQDIVO
+           MOVE "ENTER A VALUE AND PRESS ENTER, OR PF3/CLEAR TO EXIT"
+               TO INQMSGO
+           EXEC CICS SEND MAP('MODINQ')
+               MAPSET('MODINQ')
+               FROM(MODINQO)
+               ERASE
+           END-EXEC.
+
+       0300-INQUIRY-LOOP.
+           EXEC CICS RECEIVE MAP('MODINQ')
+               MAPSET('MODINQ')
+               INTO(MODINQI)
+               RESP(WS-RESP)
+           END-EXEC
+           EVALUATE EIBAID
+               WHEN DFHCLEAR
+               WHEN DFHPF3
+                   SET WS-DONE TO TRUE
+               WHEN OTHER
+                   PERFORM 0400-PROCESS-INQUIRY
+           END-EVALUATE.
+
+      ******************************************************************
+      *  0400-PROCESS-INQUIRY VALIDATES THE KEYED VALUE THE SAME WAY
+      *  0150-VALIDATE-RECORD IN BUG.COB VALIDATES A BATCH INPUT
+      *  RECORD (A NUMERIC CLASS TEST ON A SIGN-TRAILING-SEPARATE
+      *  FIELD) BEFORE CALLING TRUEMOD, SO A GARBLED OR EMPTY ENTRY
+      *  REPROMPTS THE OPERATOR INSTEAD OF ABENDING THE TRANSACTION.
+      ******************************************************************
+       0400-PROCESS-INQUIRY.
+           IF WS-RESP = DFHRESP(MAPFAIL) OR INQVALL = 0
+               MOVE "VALUE IS REQUIRED - PLEASE RE-ENTER"
+                   TO INQMSGO
+           ELSE
+               IF INQVALI NOT NUMERIC
+                   MOVE "VALUE MUST BE NUMERIC - PLEASE RE-ENTER"
+                       TO INQMSGO
+               ELSE
+                   MOVE INQVALI TO WS-DIVIDEND
+                   CALL "TRUEMOD" USING WS-DIVIDEND, WS-DIVISOR,
+                       WS-REMAINDER, WS-QUOTIENT,
+                       WS-SIGN-CORRECTED-SW
+                   MOVE WS-REMAINDER TO WS-ED-REMAINDER
+                   MOVE WS-ED-REMAINDER TO INQREMO
+                   MOVE WS-QUOTIENT TO WS-ED-QUOTIENT
+                   MOVE WS-ED-QUOTIENT TO INQQUOO
+                   IF WS-SIGN-CORRECTED
+                       MOVE "YES" TO INQSGNO
+                   ELSE
+                       MOVE "NO " TO INQSGNO
+                   END-IF
+                   MOVE "PRESS ENTER TO LOOK UP ANOTHER, OR PF3/CLEAR"
+                       TO INQMSGO
+               END-IF
+           END-IF
+           MOVE WS-DIVISOR TO WS-ED-DIVISOR
+           MOVE WS-ED-DIVISOR TO INQDIVO
+           EXEC CICS SEND MAP('MODINQ')
+               MAPSET('MODINQ')
+               FROM(MODINQO)
+               DATAONLY
+               CURSOR
+           END-EXEC.
