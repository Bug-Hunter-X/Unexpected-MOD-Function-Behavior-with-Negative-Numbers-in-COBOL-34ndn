@@ -1,8 +1,441 @@
-01  WS-DATA-AREA.          
-    05  WS-INTEGER PIC 9(5) VALUE 99999. 
-    05  WS-OUTPUT PIC 9(5). 
-
-       PROCEDURE DIVISION. 
-           COMPUTE WS-OUTPUT = FUNCTION MOD(WS-INTEGER, 1000). 
-           DISPLAY "Remainder: " WS-OUTPUT. 
-           STOP RUN. 
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODCALC.
+       AUTHOR. BATCH-SYSTEMS.
+      ******************************************************************
+      *  MODCALC - COMPUTES AN ALLOCATION BUCKET NUMBER (0..DIVISOR-1)
+      *  FOR EVERY ACCOUNT/AMOUNT RECORD IN THE DAILY INPUT FILE, USING
+      *  A SIGN-SAFE "TRUE MODULUS".
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOD-INPUT-FILE  ASSIGN TO MODIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MOD-REPORT-FILE ASSIGN TO MODRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MOD-ERROR-FILE  ASSIGN TO MODERR
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL MOD-PARM-FILE ASSIGN TO MODPARM
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL MOD-CKPT-FILE ASSIGN TO MODCKPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL MOD-AUDIT-FILE ASSIGN TO MODAUDT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOD-PARM-FILE
+           RECORDING MODE IS F.
+       COPY MODPARM.
+
+       FD  MOD-INPUT-FILE
+           RECORDING MODE IS F.
+       COPY MODREC.
+
+       FD  MOD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  MOD-REPORT-RECORD           PIC X(80).
+
+       FD  MOD-ERROR-FILE
+           RECORDING MODE IS F.
+       COPY MODERR.
+
+       FD  MOD-CKPT-FILE
+           RECORDING MODE IS F.
+       COPY MODCKPT.
+
+       FD  MOD-AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY MODAUDT.
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *  WS-DATA-AREA USES COMP-3 (PACKED-DECIMAL) FOR THE DIVIDEND,
+      *  DIVISOR, REMAINDER AND QUOTIENT SO SIGN IS CARRIED CORRECTLY
+      *  AND THE MOD ARITHMETIC STAYS OFF ZONED-DECIMAL ON EVERY
+      *  RECORD IN THE FILE-DRIVEN BATCH.
+      ******************************************************************
+       01  WS-DATA-AREA.
+           05  WS-INTEGER          PIC S9(5)      COMP-3 VALUE ZERO.
+           05  WS-DIVISOR          PIC S9(5)      COMP-3 VALUE 1000.
+           05  WS-OUTPUT           PIC S9(5)      COMP-3 VALUE ZERO.
+           05  WS-QUOTIENT         PIC S9(5)      COMP-3 VALUE ZERO.
+
+       01  WS-REPORT-TOTALS.
+           05  WS-TOTAL-REMAINDER  PIC S9(9)      VALUE ZERO.
+           05  WS-TOTAL-AMOUNT     PIC S9(11)     VALUE ZERO.
+           05  WS-TOTAL-QUOTIENT   PIC S9(11)     VALUE ZERO.
+           05  WS-COMPUTED-AMOUNT  PIC S9(11)     VALUE ZERO.
+           05  WS-CONTROL-TOTAL    PIC S9(11)     VALUE ZERO.
+
+       01  WS-REPORT-LINE-FIELDS.
+           05  WS-RL-ACCOUNT       PIC 9(7).
+           05  WS-RL-AMOUNT        PIC -(5)9.
+           05  WS-RL-REMAINDER     PIC -(5)9.
+           05  WS-RL-COUNT         PIC ZZZZZZ9.
+           05  WS-RL-TOTAL         PIC -(9)9.
+           05  WS-RL-BIG-1         PIC -(11)9.
+           05  WS-RL-BIG-2         PIC -(11)9.
+           05  WS-RL-BIG-3         PIC -(11)9.
+
+       01  WS-SIGN-FLAGS.
+           05  WS-SIGN-CORRECTED-SW PIC X          VALUE 'N'.
+               88  WS-SIGN-CORRECTED             VALUE 'Y'.
+               88  WS-SIGN-NOT-CORRECTED         VALUE 'N'.
+
+       01  WS-FILE-FLAGS.
+           05  WS-MODIN-EOF-SW     PIC X          VALUE 'N'.
+               88  WS-MODIN-EOF                  VALUE 'Y'.
+               88  WS-MODIN-NOT-EOF               VALUE 'N'.
+           05  WS-CKPT-EOF-SW      PIC X          VALUE 'N'.
+               88  WS-CKPT-EOF                   VALUE 'Y'.
+               88  WS-CKPT-NOT-EOF                VALUE 'N'.
+           05  WS-CKPT-FOUND-SW    PIC X          VALUE 'N'.
+               88  WS-CKPT-RESTART-POINT-FOUND       VALUE 'Y'.
+               88  WS-CKPT-RESTART-POINT-NOT-FOUND   VALUE 'N'.
+
+       01  WS-VALIDATION-FLAGS.
+           05  WS-RECORD-VALID-SW  PIC X          VALUE 'Y'.
+               88  WS-RECORD-VALID               VALUE 'Y'.
+               88  WS-RECORD-INVALID              VALUE 'N'.
+           05  WS-REJECT-REASON-CODE PIC X(4)     VALUE SPACES.
+           05  WS-REJECT-REASON-TEXT PIC X(40)    VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT     PIC 9(7)       VALUE ZERO.
+           05  WS-REJECT-COUNT     PIC 9(7)       VALUE ZERO.
+           05  WS-RECORDS-READ     PIC 9(7)       VALUE ZERO.
+
+       01  WS-RESTART-PARMS.
+           05  WS-RESTART-COUNT    PIC 9(7)       VALUE ZERO.
+               88  WS-RESTARTING                 VALUE 1 THRU 9999999.
+
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(7)    VALUE 1000.
+
+       01  WS-AUDIT-FIELDS.
+           05  WS-JOB-NAME         PIC X(8)       VALUE "MODCALC".
+           05  WS-AUDIT-TIMESTAMP  PIC X(21).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-PROCESS-RECORDS UNTIL WS-MODIN-EOF
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           PERFORM 0120-READ-PARAMETERS
+           OPEN INPUT MOD-INPUT-FILE
+           OPEN EXTEND MOD-AUDIT-FILE
+           IF WS-RESTARTING
+               PERFORM 0140-RECOVER-CHECKPOINT
+               PERFORM 0160-SKIP-PROCESSED-RECORDS
+               OPEN EXTEND MOD-REPORT-FILE
+               OPEN EXTEND MOD-ERROR-FILE
+               OPEN EXTEND MOD-CKPT-FILE
+           ELSE
+               OPEN OUTPUT MOD-REPORT-FILE
+               OPEN OUTPUT MOD-ERROR-FILE
+               OPEN OUTPUT MOD-CKPT-FILE
+               PERFORM 0300-WRITE-HEADER
+           END-IF
+           PERFORM 0800-READ-MODIN.
+
+      ******************************************************************
+      *  0120-READ-PARAMETERS LOADS THE RUN-TIME DIVISOR AND RESTART
+      *  POSITION FROM MODPARM SO THE BUCKET SIZE AND RESTART POINT CAN
+      *  CHANGE WITHOUT A RECOMPILE.  IF THE PARAMETER FILE IS EMPTY OR
+      *  MISSING THE COMPILED-IN DEFAULTS ARE LEFT UNCHANGED AND THE
+      *  RUN STARTS FROM THE BEGINNING OF MOD-INPUT-FILE.  MP-DIVISOR
+      *  IS RANGE-CHECKED BEFORE USE SINCE AN UNGUARDED ZERO DIVISOR
+      *  WOULD HIT A DATA-EXCEPTION ABEND THE FIRST TIME IT REACHES A
+      *  COMPUTE, NOT JUST A BAD ANSWER.
+      ******************************************************************
+       0120-READ-PARAMETERS.
+           OPEN INPUT MOD-PARM-FILE
+           READ MOD-PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF MP-DIVISOR > 0
+                       MOVE MP-DIVISOR TO WS-DIVISOR
+                   ELSE
+                       DISPLAY "MODCALC0120W MP-DIVISOR NOT POSITIVE - "
+                           "KEEPING DIVISOR " WS-DIVISOR
+                   END-IF
+                   MOVE MP-RESTART-COUNT TO WS-RESTART-COUNT
+                   MOVE MP-CONTROL-TOTAL TO WS-CONTROL-TOTAL
+           END-READ
+           CLOSE MOD-PARM-FILE.
+
+      ******************************************************************
+      *  0140-RECOVER-CHECKPOINT RELOADS THE RUNNING TOTALS AS OF THE
+      *  CHECKPOINT THAT MATCHES WS-RESTART-COUNT READS, SO A RESTARTED
+      *  RUN'S REPORT TRAILER AND RECONCILIATION STILL TIE OUT.  IF NO
+      *  CHECKPOINT MATCHES THE RESTART COUNT, THE RUN IS ABENDED
+      *  RATHER THAN CONTINUING SILENTLY FROM ZEROED TOTALS, SINCE
+      *  0160-SKIP-PROCESSED-RECORDS WOULD OTHERWISE STILL SKIP AHEAD
+      *  AND PRODUCE A TRAILER/RECONCILIATION FOR ONLY THE TAIL OF THE
+      *  FILE AS IF IT WERE THE WHOLE RUN.
+      ******************************************************************
+       0140-RECOVER-CHECKPOINT.
+           SET WS-CKPT-RESTART-POINT-NOT-FOUND TO TRUE
+           OPEN INPUT MOD-CKPT-FILE
+           PERFORM UNTIL WS-CKPT-EOF
+               READ MOD-CKPT-FILE
+                   AT END
+                       SET WS-CKPT-EOF TO TRUE
+                   NOT AT END
+                       IF MC-RECORDS-READ = WS-RESTART-COUNT
+                           MOVE MC-RECORD-COUNT    TO WS-RECORD-COUNT
+                           MOVE MC-REJECT-COUNT    TO WS-REJECT-COUNT
+                           MOVE MC-TOTAL-REMAINDER TO WS-TOTAL-REMAINDER
+                           MOVE MC-TOTAL-AMOUNT    TO WS-TOTAL-AMOUNT
+                           MOVE MC-TOTAL-QUOTIENT  TO WS-TOTAL-QUOTIENT
+                           SET WS-CKPT-RESTART-POINT-FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MOD-CKPT-FILE
+           SET WS-CKPT-NOT-EOF TO TRUE
+           IF WS-CKPT-RESTART-POINT-NOT-FOUND
+               DISPLAY "MODCALC0140E NO MODCKPT RECORD MATCHES RESTART "
+                   "COUNT " WS-RESTART-COUNT " - ABENDING RUN"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *  0160-SKIP-PROCESSED-RECORDS ADVANCES MOD-INPUT-FILE PAST THE
+      *  RECORDS ALREADY HANDLED BY A PRIOR RUN, SINCE LINE SEQUENTIAL
+      *  FILES HAVE NO DIRECT-ACCESS REPOSITIONING.
+      ******************************************************************
+       0160-SKIP-PROCESSED-RECORDS.
+           PERFORM WS-RESTART-COUNT TIMES
+               READ MOD-INPUT-FILE
+                   AT END
+                       SET WS-MODIN-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           MOVE WS-RESTART-COUNT TO WS-RECORDS-READ.
+
+       0200-PROCESS-RECORDS.
+           PERFORM 0150-VALIDATE-RECORD
+           IF WS-RECORD-VALID
+               MOVE MI-AMOUNT TO WS-INTEGER
+               PERFORM 1000-TRUEMOD
+               ADD 1 TO WS-RECORD-COUNT
+               ADD WS-INTEGER  TO WS-TOTAL-AMOUNT
+               ADD WS-QUOTIENT TO WS-TOTAL-QUOTIENT
+               ADD WS-OUTPUT   TO WS-TOTAL-REMAINDER
+               PERFORM 0400-WRITE-DETAIL
+               PERFORM 0750-WRITE-AUDIT
+           ELSE
+               PERFORM 0600-WRITE-REJECT
+           END-IF
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 0700-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 0800-READ-MODIN.
+
+      ******************************************************************
+      *  0150-VALIDATE-RECORD REJECTS ANY RECORD WHOSE ACCOUNT OR
+      *  AMOUNT FIELD ISN'T NUMERIC BEFORE IT CAN REACH THE COMPUTE.
+      ******************************************************************
+       0150-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON-CODE
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
+           IF MI-ACCOUNT-NUMBER NOT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "ACCT" TO WS-REJECT-REASON-CODE
+               MOVE "ACCOUNT NUMBER IS NOT NUMERIC"
+                   TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF MI-AMOUNT NOT NUMERIC
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE "AMT " TO WS-REJECT-REASON-CODE
+                   MOVE "AMOUNT FIELD IS NOT NUMERIC"
+                       TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+
+       0300-WRITE-HEADER.
+           MOVE SPACES TO MOD-REPORT-RECORD
+           STRING "MODCALC REMAINDER REPORT" DELIMITED BY SIZE
+               INTO MOD-REPORT-RECORD
+           WRITE MOD-REPORT-RECORD
+           MOVE SPACES TO MOD-REPORT-RECORD
+           STRING "ACCOUNT  AMOUNT  REMAINDER" DELIMITED BY SIZE
+               INTO MOD-REPORT-RECORD
+           WRITE MOD-REPORT-RECORD.
+
+       0400-WRITE-DETAIL.
+           MOVE MI-ACCOUNT-NUMBER TO WS-RL-ACCOUNT
+           MOVE WS-INTEGER        TO WS-RL-AMOUNT
+           MOVE WS-OUTPUT         TO WS-RL-REMAINDER
+           MOVE SPACES TO MOD-REPORT-RECORD
+           STRING WS-RL-ACCOUNT   DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-RL-AMOUNT       DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-RL-REMAINDER    DELIMITED BY SIZE
+               INTO MOD-REPORT-RECORD
+           WRITE MOD-REPORT-RECORD.
+
+       0500-WRITE-TRAILER.
+           MOVE WS-RECORD-COUNT     TO WS-RL-COUNT
+           MOVE WS-TOTAL-REMAINDER  TO WS-RL-TOTAL
+           MOVE SPACES TO MOD-REPORT-RECORD
+           STRING "RECORD COUNT: " DELIMITED BY SIZE
+               WS-RL-COUNT          DELIMITED BY SIZE
+               "   TOTAL REMAINDER: " DELIMITED BY SIZE
+               WS-RL-TOTAL          DELIMITED BY SIZE
+               INTO MOD-REPORT-RECORD
+           WRITE MOD-REPORT-RECORD.
+
+      ******************************************************************
+      *  0550-WRITE-RECONCILIATION HAS TWO DISTINCT CHECKS:
+      *
+      *  THE INTERNAL CROSS-FOOT, (QUOTIENT * DIVISOR) + REMAINDER
+      *  AGAINST THE TOTAL INPUT AMOUNT, HOLDS BY DEFINITION FOR ANY
+      *  DIVISOR SINCE WS-TOTAL-QUOTIENT/WS-TOTAL-REMAINDER WERE BOTH
+      *  DERIVED FROM WS-TOTAL-AMOUNT AGAINST THAT SAME DIVISOR - IT
+      *  CANNOT CATCH A WRONG DIVISOR, ONLY A BUG IN THE ACCUMULATION
+      *  OR THE COMP-3 CONVERSION ITSELF, SO IT IS REPORTED AS SUCH.
+      *
+      *  THE EXTERNAL CHECK COMPARES WS-TOTAL-AMOUNT TO MP-CONTROL-
+      *  TOTAL, A TOTAL SUPPLIED BY OPERATIONS IN MODPARM INDEPENDENTLY
+      *  OF THIS PROGRAM'S OWN ARITHMETIC (E.G. AN UPSTREAM FILE-HEADER
+      *  HASH TOTAL). THAT IS THE ONLY ONE OF THE TWO THAT CAN ACTUALLY
+      *  CATCH A BAD DIVISOR OR A TRUNCATED FIELD. WHEN OPERATIONS
+      *  DOESN'T SUPPLY ONE (MP-CONTROL-TOTAL LEFT ZERO) THE REPORT
+      *  SAYS SO INSTEAD OF CLAIMING A CHECK THAT DIDN'T HAPPEN.
+      ******************************************************************
+       0550-WRITE-RECONCILIATION.
+           COMPUTE WS-COMPUTED-AMOUNT =
+               (WS-TOTAL-QUOTIENT * WS-DIVISOR) + WS-TOTAL-REMAINDER
+           MOVE SPACES TO MOD-REPORT-RECORD
+           STRING "RECONCILIATION:" DELIMITED BY SIZE
+               INTO MOD-REPORT-RECORD
+           WRITE MOD-REPORT-RECORD
+           MOVE WS-TOTAL-AMOUNT TO WS-RL-BIG-1
+           MOVE SPACES TO MOD-REPORT-RECORD
+           STRING "  TOTAL INPUT AMOUNT:      " DELIMITED BY SIZE
+               WS-RL-BIG-1 DELIMITED BY SIZE
+               INTO MOD-REPORT-RECORD
+           WRITE MOD-REPORT-RECORD
+           MOVE WS-COMPUTED-AMOUNT TO WS-RL-BIG-2
+           MOVE SPACES TO MOD-REPORT-RECORD
+           STRING "  QUOTIENT*DIVISOR+REMAINDER (INTERNAL, " DELIMITED
+               BY SIZE
+               "ANY DIVISOR TIES OUT): " DELIMITED BY SIZE
+               WS-RL-BIG-2 DELIMITED BY SIZE
+               INTO MOD-REPORT-RECORD
+           WRITE MOD-REPORT-RECORD
+           MOVE SPACES TO MOD-REPORT-RECORD
+           IF WS-CONTROL-TOTAL = ZERO
+               STRING "  EXTERNAL CONTROL TOTAL: NOT SUPPLIED BY "
+                   DELIMITED BY SIZE
+                   "OPERATIONS" DELIMITED BY SIZE
+                   INTO MOD-REPORT-RECORD
+               WRITE MOD-REPORT-RECORD
+               MOVE SPACES TO MOD-REPORT-RECORD
+               STRING "  DIVISOR NOT INDEPENDENTLY VERIFIED"
+                   DELIMITED BY SIZE
+                   INTO MOD-REPORT-RECORD
+               WRITE MOD-REPORT-RECORD
+           ELSE
+               MOVE WS-CONTROL-TOTAL TO WS-RL-BIG-3
+               STRING "  EXTERNAL CONTROL TOTAL: " DELIMITED BY SIZE
+                   WS-RL-BIG-3 DELIMITED BY SIZE
+                   INTO MOD-REPORT-RECORD
+               WRITE MOD-REPORT-RECORD
+               MOVE SPACES TO MOD-REPORT-RECORD
+               IF WS-TOTAL-AMOUNT = WS-CONTROL-TOTAL
+                   STRING "  STATUS: IN BALANCE" DELIMITED BY SIZE
+                       INTO MOD-REPORT-RECORD
+               ELSE
+                   STRING "  STATUS: *** OUT OF BALANCE ***"
+                       DELIMITED BY SIZE
+                       INTO MOD-REPORT-RECORD
+               END-IF
+               WRITE MOD-REPORT-RECORD
+           END-IF.
+
+       0600-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACES TO MOD-ERROR-RECORD
+           MOVE MI-ACCOUNT-NUMBER-X TO ME-ACCOUNT-RAW
+           MOVE MI-AMOUNT-X         TO ME-AMOUNT-RAW
+           MOVE WS-REJECT-REASON-CODE TO ME-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO ME-REASON-TEXT
+           WRITE MOD-ERROR-RECORD.
+
+      ******************************************************************
+      *  0700-WRITE-CHECKPOINT CAPTURES THE CURRENT FILE POSITION
+      *  (READS SO FAR) AND RUNNING TOTALS EVERY WS-CHECKPOINT-INTERVAL
+      *  READS SO A RESTARTED RUN CAN SKIP AHEAD INSTEAD OF
+      *  REPROCESSING THE WHOLE FILE AFTER AN ABEND.
+      ******************************************************************
+       0700-WRITE-CHECKPOINT.
+           MOVE SPACES TO MOD-CKPT-RECORD
+           MOVE WS-RECORDS-READ    TO MC-RECORDS-READ
+           MOVE WS-RECORD-COUNT    TO MC-RECORD-COUNT
+           MOVE WS-REJECT-COUNT    TO MC-REJECT-COUNT
+           MOVE WS-TOTAL-REMAINDER TO MC-TOTAL-REMAINDER
+           MOVE WS-TOTAL-AMOUNT    TO MC-TOTAL-AMOUNT
+           MOVE WS-TOTAL-QUOTIENT  TO MC-TOTAL-QUOTIENT
+           WRITE MOD-CKPT-RECORD.
+
+      ******************************************************************
+      *  0750-WRITE-AUDIT APPENDS A TIMESTAMPED RECORD OF THIS
+      *  COMPUTATION TO THE DURABLE AUDIT FILE, INCLUDING WHETHER
+      *  TRUEMOD SIGN-CORRECTION KICKED IN, SO A DOWNSTREAM ALLOCATION
+      *  TOTAL CAN BE PROVEN BACK TO WHAT THIS RUN ACTUALLY COMPUTED.
+      ******************************************************************
+       0750-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE SPACES TO MOD-AUDIT-RECORD
+           MOVE WS-AUDIT-TIMESTAMP     TO MA-TIMESTAMP
+           MOVE WS-JOB-NAME            TO MA-JOB-NAME
+           MOVE WS-INTEGER             TO MA-DIVIDEND
+           MOVE WS-DIVISOR             TO MA-DIVISOR
+           MOVE WS-OUTPUT              TO MA-REMAINDER
+           MOVE WS-SIGN-CORRECTED-SW   TO MA-SIGN-CORRECTED
+           WRITE MOD-AUDIT-RECORD.
+
+       0800-READ-MODIN.
+           READ MOD-INPUT-FILE
+               AT END
+                   SET WS-MODIN-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       0900-TERMINATE.
+           PERFORM 0500-WRITE-TRAILER
+           PERFORM 0550-WRITE-RECONCILIATION
+           CLOSE MOD-INPUT-FILE
+           CLOSE MOD-REPORT-FILE
+           CLOSE MOD-ERROR-FILE
+           CLOSE MOD-CKPT-FILE
+           CLOSE MOD-AUDIT-FILE
+           DISPLAY "Records processed: " WS-RECORD-COUNT
+           DISPLAY "Records rejected:  " WS-REJECT-COUNT.
+
+      ******************************************************************
+      *  1000-TRUEMOD CALLS THE SHARED TRUEMOD SUBROUTINE TO NORMALIZE
+      *  THE REMAINDER INTO THE RANGE 0 THRU WS-DIVISOR - 1, REGARDLESS
+      *  OF THE SIGN OF WS-INTEGER, SO DOWNSTREAM BUCKET NUMBERS ARE
+      *  NEVER NEGATIVE.
+      ******************************************************************
+       1000-TRUEMOD.
+           CALL "TRUEMOD" USING WS-INTEGER, WS-DIVISOR, WS-OUTPUT,
+               WS-QUOTIENT, WS-SIGN-CORRECTED-SW.
