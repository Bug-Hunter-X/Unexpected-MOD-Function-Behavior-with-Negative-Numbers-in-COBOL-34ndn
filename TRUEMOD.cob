@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRUEMOD.
+       AUTHOR. BATCH-SYSTEMS.
+      ******************************************************************
+      *  TRUEMOD - SIGN-SAFE MODULUS SUBROUTINE.
+      *  RETURNS LS-REMAINDER IN THE RANGE 0 THRU LS-DIVISOR - 1
+      *  REGARDLESS OF THE SIGN OF LS-DIVIDEND, AND THE FLOOR
+      *  QUOTIENT CONSISTENT WITH THAT REMAINDER, SO ANY ALLOCATION
+      *  OR BILLING PROGRAM IN THE SHOP CAN CALL THIS INSTEAD OF
+      *  REIMPLEMENTING FUNCTION MOD ON ITS OWN.
+      *
+      *  LS-SIGN-CORRECTED-SW REPORTS WHETHER A NEGATIVE DIVIDEND WAS
+      *  INVOLVED IN THIS CALL - I.E. WHETHER A NAIVE FUNCTION MOD
+      *  CALL (WITHOUT THIS SUBROUTINE'S GUARANTEE) COULD HAVE RISKED
+      *  A NEGATIVE BUCKET NUMBER - RATHER THAN WHETHER THE ADD-BACK
+      *  BELOW HAPPENED TO FIRE.  WITH THE POSITIVE DIVISORS THIS SHOP
+      *  USES, FUNCTION MOD(DIVIDEND, DIVISOR) IS ALREADY NON-NEGATIVE
+      *  BY DEFINITION (ISO COBOL DEFINES IT AS DIVIDEND - DIVISOR *
+      *  FUNCTION INTEGER(DIVIDEND / DIVISOR), WHICH TAKES THE SIGN OF
+      *  THE DIVISOR), SO THE ADD-BACK BRANCH BELOW NEVER ACTUALLY
+      *  FIRES HERE; IT IS KEPT AS A DEFENSIVE GUARANTEE FOR A CALLER
+      *  THAT EVER PASSES A NON-POSITIVE LS-DIVISOR.  DERIVING THE
+      *  FLAG FROM THE ADD-BACK INSTEAD WOULD MAKE IT PERMANENTLY 'N'
+      *  FOR THIS SHOP'S NEGATIVE-AMOUNT PRORATION AND REFUND BATCHES,
+      *  WHICH IS EXACTLY THE CASE THE AUDIT TRAIL NEEDS TO PROVE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-DIVIDEND              PIC S9(5)      COMP-3.
+       01  LS-DIVISOR               PIC S9(5)      COMP-3.
+       01  LS-REMAINDER             PIC S9(5)      COMP-3.
+       01  LS-QUOTIENT              PIC S9(5)      COMP-3.
+       01  LS-SIGN-CORRECTED-SW     PIC X.
+           88  LS-SIGN-CORRECTED                  VALUE 'Y'.
+           88  LS-SIGN-NOT-CORRECTED               VALUE 'N'.
+
+       PROCEDURE DIVISION USING LS-DIVIDEND, LS-DIVISOR, LS-REMAINDER,
+               LS-QUOTIENT, LS-SIGN-CORRECTED-SW.
+       0000-MAIN.
+           COMPUTE LS-QUOTIENT =
+               FUNCTION INTEGER(LS-DIVIDEND / LS-DIVISOR)
+           COMPUTE LS-REMAINDER = FUNCTION MOD(LS-DIVIDEND, LS-DIVISOR)
+           IF LS-REMAINDER < ZERO
+               ADD LS-DIVISOR TO LS-REMAINDER
+               SUBTRACT 1 FROM LS-QUOTIENT
+           END-IF
+           IF LS-DIVIDEND < ZERO
+               SET LS-SIGN-CORRECTED TO TRUE
+           ELSE
+               SET LS-SIGN-NOT-CORRECTED TO TRUE
+           END-IF
+           GOBACK.
