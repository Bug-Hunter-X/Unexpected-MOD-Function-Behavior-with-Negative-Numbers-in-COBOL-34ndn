@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  MODERR - REJECTED-RECORD LAYOUT FOR MODCALC INPUT VALIDATION.
+      *  CARRIES THE RAW INPUT FIELDS (NOT THE NUMERIC COPIES) SINCE A
+      *  RECORD LANDS HERE PRECISELY BECAUSE ITS DATA ISN'T TRUSTWORTHY.
+      ******************************************************************
+       01  MOD-ERROR-RECORD.
+           05  ME-ACCOUNT-RAW          PIC X(7).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  ME-AMOUNT-RAW           PIC X(6).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  ME-REASON-CODE          PIC X(4).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  ME-REASON-TEXT          PIC X(40).
