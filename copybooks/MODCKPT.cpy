@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  MODCKPT - CHECKPOINT RECORD FOR MODCALC BATCH RESTART.
+      *  WRITTEN EVERY WS-CHECKPOINT-INTERVAL READS SO A RERUN CAN
+      *  SKIP AHEAD TO MC-RECORDS-READ INSTEAD OF REPROCESSING THE
+      *  WHOLE INPUT FILE AFTER AN ABEND.
+      ******************************************************************
+       01  MOD-CKPT-RECORD.
+           05  MC-RECORDS-READ         PIC 9(7).
+           05  MC-RECORD-COUNT         PIC 9(7).
+           05  MC-REJECT-COUNT         PIC 9(7).
+           05  MC-TOTAL-REMAINDER      PIC S9(9)
+                                        SIGN IS TRAILING SEPARATE.
+           05  MC-TOTAL-AMOUNT         PIC S9(11)
+                                        SIGN IS TRAILING SEPARATE.
+           05  MC-TOTAL-QUOTIENT       PIC S9(11)
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X(18).
