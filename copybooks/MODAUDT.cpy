@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  MODAUDT - PERSISTENT AUDIT RECORD FOR EVERY REMAINDER MODCALC
+      *  COMPUTES.  THE FILE IS OPENED EXTEND ACROSS RUNS SO IT
+      *  ACCUMULATES A DURABLE HISTORY INSTEAD OF BEING OVERWRITTEN
+      *  EACH JOB, SINCE THIS IS THE ONLY PROOF OF WHAT A GIVEN DAY'S
+      *  RUN ACTUALLY COMPUTED.
+      ******************************************************************
+       01  MOD-AUDIT-RECORD.
+           05  MA-TIMESTAMP            PIC X(21).
+           05  FILLER                  PIC X(1)   VALUE SPACES.
+           05  MA-JOB-NAME             PIC X(8).
+           05  FILLER                  PIC X(1)   VALUE SPACES.
+           05  MA-DIVIDEND             PIC -(5)9.
+           05  FILLER                  PIC X(1)   VALUE SPACES.
+           05  MA-DIVISOR              PIC -(5)9.
+           05  FILLER                  PIC X(1)   VALUE SPACES.
+           05  MA-REMAINDER            PIC -(5)9.
+           05  FILLER                  PIC X(1)   VALUE SPACES.
+           05  MA-SIGN-CORRECTED       PIC X(1).
