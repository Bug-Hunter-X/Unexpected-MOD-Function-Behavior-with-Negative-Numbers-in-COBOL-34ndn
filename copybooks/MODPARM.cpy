@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  MODPARM - RUN-TIME PARAMETER RECORD FOR MODCALC.  ONE RECORD
+      *  SUPPLIES THE DIVISOR (BUCKET SIZE) FOR THE WHOLE RUN SO
+      *  OPERATIONS CAN CHANGE ALLOCATION SCHEMES WITHOUT A RECOMPILE.
+      *  MP-CONTROL-TOTAL IS OPTIONAL: AN EXTERNALLY-DERIVED TOTAL
+      *  INPUT AMOUNT (E.G. AN UPSTREAM FILE-HEADER HASH TOTAL) THAT
+      *  LETS 0550-WRITE-RECONCILIATION VERIFY THE RUN'S DIVISOR
+      *  INDEPENDENTLY OF THIS PROGRAM'S OWN ARITHMETIC.  LEAVE IT
+      *  ZERO WHEN OPERATIONS HAS NO CONTROL TOTAL TO SUPPLY.
+      ******************************************************************
+       01  MOD-PARM-RECORD.
+           05  MP-DIVISOR              PIC 9(5).
+           05  MP-RESTART-COUNT        PIC 9(7).
+           05  MP-CONTROL-TOTAL        PIC S9(11)
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X(51).
