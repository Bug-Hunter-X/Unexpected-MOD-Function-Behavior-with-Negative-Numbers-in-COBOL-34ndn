@@ -0,0 +1,54 @@
+      ******************************************************************
+      *  MODINQM - SYMBOLIC MAP FOR THE MODINQ BMS MAP (MAPSET MODINQ).
+      *  GENERATED BY THE BMS TRANSLATOR FROM BMS/MODINQ.BMS - DO NOT
+      *  HAND-EDIT FIELD LAYOUTS HERE WITHOUT REGENERATING FROM THE
+      *  MAPSET SOURCE, OR THE TWO WILL DRIFT APART.
+      ******************************************************************
+       01  MODINQI.
+           05  FILLER                  PIC X(12).
+           05  INQVALL                 PIC S9(4) COMP.
+           05  INQVALF                 PIC X.
+           05  FILLER REDEFINES INQVALF.
+               10  INQVALA             PIC X.
+           05  INQVALI                 PIC S9(5)
+                                         SIGN IS TRAILING SEPARATE.
+           05  INQDIVL                 PIC S9(4) COMP.
+           05  INQDIVF                 PIC X.
+           05  FILLER REDEFINES INQDIVF.
+               10  INQDIVA             PIC X.
+           05  INQDIVI                 PIC X(11).
+           05  INQREML                 PIC S9(4) COMP.
+           05  INQREMF                 PIC X.
+           05  FILLER REDEFINES INQREMF.
+               10  INQREMA             PIC X.
+           05  INQREMI                 PIC X(11).
+           05  INQQUOL                 PIC S9(4) COMP.
+           05  INQQUOF                 PIC X.
+           05  FILLER REDEFINES INQQUOF.
+               10  INQQUOA             PIC X.
+           05  INQQUOI                 PIC X(11).
+           05  INQSGNL                 PIC S9(4) COMP.
+           05  INQSGNF                 PIC X.
+           05  FILLER REDEFINES INQSGNF.
+               10  INQSGNA             PIC X.
+           05  INQSGNI                 PIC X(3).
+           05  INQMSGL                 PIC S9(4) COMP.
+           05  INQMSGF                 PIC X.
+           05  FILLER REDEFINES INQMSGF.
+               10  INQMSGA             PIC X.
+           05  INQMSGI                 PIC X(79).
+
+       01  MODINQO REDEFINES MODINQI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  INQVALO                 PIC X(6).
+           05  FILLER                  PIC X(3).
+           05  INQDIVO                 PIC X(11).
+           05  FILLER                  PIC X(3).
+           05  INQREMO                 PIC X(11).
+           05  FILLER                  PIC X(3).
+           05  INQQUOO                 PIC X(11).
+           05  FILLER                  PIC X(3).
+           05  INQSGNO                 PIC X(3).
+           05  FILLER                  PIC X(3).
+           05  INQMSGO                 PIC X(79).
