@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  MODREC - DAILY INPUT RECORD LAYOUT FOR MODCALC.
+      *  ONE RECORD PER ACCOUNT/AMOUNT TO BE BUCKETED.
+      ******************************************************************
+       01  MOD-INPUT-RECORD.
+           05  MI-ACCOUNT-NUMBER       PIC 9(7).
+           05  MI-ACCOUNT-NUMBER-X REDEFINES MI-ACCOUNT-NUMBER
+                                       PIC X(7).
+           05  MI-AMOUNT               PIC S9(5)
+                                        SIGN IS TRAILING SEPARATE.
+           05  MI-AMOUNT-X REDEFINES MI-AMOUNT
+                                       PIC X(6).
+           05  FILLER                  PIC X(10).
