@@ -0,0 +1,63 @@
+**************************************************************
+*  MODINQ - BMS MAPSET FOR THE AD HOC REMAINDER INQUIRY SCREEN
+*  (FEATURE REQUEST: "ADD AN ONLINE INQUIRY SCREEN FOR AD HOC
+*  REMAINDER LOOKUPS").  AN OPERATOR KEYS IN A VALUE AND THE
+*  PAIRED MODINQ CICS PROGRAM CALLS TRUEMOD - THE SAME
+*  SUBROUTINE MODCALC USES - SO THE ANSWER ON THE SCREEN ALWAYS
+*  MATCHES WHAT A BATCH RUN WOULD HAVE PRODUCED.
+*
+*  TRANSLATE WITH: DFHMAPS LANG=COBOL AGAINST THIS MEMBER TO
+*  REGENERATE COPYBOOKS/MODINQM.CPY (THE SYMBOLIC MAP) WHEN A
+*  FIELD POSITION OR LENGTH CHANGES.
+**************************************************************
+MODINQ   DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=FREEKB
+*
+MODINQ   DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,28),LENGTH=24,ATTRB=(PROT,BRT),                 X
+               INITIAL='MODCALC REMAINDER INQUIRY'
+*
+         DFHMDF POS=(3,1),LENGTH=16,ATTRB=(PROT),                      X
+               INITIAL='ENTER VALUE ===>'
+*        SIGNED SO A PRORATION/REFUND VALUE (NEGATIVE DIVIDEND) CAN
+*        BE LOOKED UP JUST LIKE THE BATCH RUN HANDLES ONE - TRAILING
+*        SEPARATE SIGN TO MATCH THIS SHOP'S COPYBOOK CONVENTION
+*        (SEE COPYBOOKS/MODREC.CPY, MODPARM.CPY, MODCKPT.CPY).  SIZED
+*        TO PIC S9(5) (5 DIGITS, 6 BYTES WITH THE SEPARATE SIGN) TO
+*        MATCH THE SAME DIVIDEND DOMAIN AS MI-AMOUNT/WS-DIVIDEND -
+*        NOT WIDER, OR A KEYED VALUE COULD BE HIGH-ORDER TRUNCATED
+*        BEFORE TRUEMOD EVER SEES IT.
+INQVAL   DFHMDF POS=(3,18),LENGTH=6,ATTRB=(UNPROT,IC),                 X
+               PICIN='S9(5)',                                          X
+               PICOUT='X(6)'
+*
+         DFHMDF POS=(5,1),LENGTH=16,ATTRB=(PROT),                      X
+               INITIAL='DIVISOR =======>'
+INQDIV   DFHMDF POS=(5,18),LENGTH=11,ATTRB=(PROT,NUM),                 X
+               PICOUT='-(10)9'
+*
+         DFHMDF POS=(7,1),LENGTH=16,ATTRB=(PROT),                      X
+               INITIAL='REMAINDER =====>'
+INQREM   DFHMDF POS=(7,18),LENGTH=11,ATTRB=(PROT,NUM),                 X
+               PICOUT='-(10)9'
+*
+         DFHMDF POS=(9,1),LENGTH=16,ATTRB=(PROT),                      X
+               INITIAL='QUOTIENT ======>'
+INQQUO   DFHMDF POS=(9,18),LENGTH=11,ATTRB=(PROT,NUM),                 X
+               PICOUT='-(10)9'
+*
+         DFHMDF POS=(11,1),LENGTH=19,ATTRB=(PROT),                     X
+               INITIAL='SIGN CORRECTED ===>'
+INQSGN   DFHMDF POS=(11,21),LENGTH=3,ATTRB=(PROT)
+*
+INQMSG   DFHMDF POS=(23,1),LENGTH=79,ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
